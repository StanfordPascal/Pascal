@@ -52,19 +52,63 @@ ERSTELLT VON:           XO2
            SELECT LEIEIN1 ASSIGN TO LEIEIN1
               RECORD KEY LE1CSCHL
               ORGANIZATION INDEXED
-              ACCESS MODE SEQUENTIAL
+              ACCESS MODE DYNAMIC
               FILE STATUS STATUS-BYTE.
 
            SELECT LEIEIN2 ASSIGN TO LEIEIN2
               RECORD KEY LE2CSCHL
               ORGANIZATION INDEXED
-              ACCESS MODE SEQUENTIAL
+              ACCESS MODE DYNAMIC
               FILE STATUS STATUS-BYTE.
 
            SELECT LEIVSAM ASSIGN TO LEIVSAM
               RECORD KEY LEICSCHL
               ORGANIZATION INDEXED
-              ACCESS MODE SEQUENTIAL
+              ACCESS MODE DYNAMIC
+              FILE STATUS STATUS-BYTE.
+
+      *-----------------------------------------------------------
+      *    CHECKPOINT / RESTART - LETZTER GRUPPENWECHSEL-STAND
+      *-----------------------------------------------------------
+
+           SELECT LEICKIN ASSIGN TO LEICKIN
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+           SELECT LEICKOT ASSIGN TO LEICKOT
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+      *-----------------------------------------------------------
+      *    UEBERLAUF > 300 ZEITRAEUME / DUPLIKAT-SCHLUESSEL
+      *-----------------------------------------------------------
+
+           SELECT LEIUEX1 ASSIGN TO LEIUEX1
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+           SELECT LEIDUPX ASSIGN TO LEIDUPX
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+      *-----------------------------------------------------------
+      *    DELTA-SCHLUESSEL / LAUFPROTOKOLL / ABSTIMMBERICHT
+      *-----------------------------------------------------------
+
+           SELECT LEIDELT ASSIGN TO LEIDELT
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+           SELECT LEIHIST ASSIGN TO LEIHIST
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+           SELECT LEIRECO ASSIGN TO LEIRECO
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS STATUS-BYTE.
+
+           SELECT LEIRECX ASSIGN TO LEIRECX
+              ORGANIZATION SEQUENTIAL
               FILE STATUS STATUS-BYTE.
 
 
@@ -84,6 +128,89 @@ ERSTELLT VON:           XO2
            LABEL RECORDS STANDARD.
 -INC LEICSATX
 
+       FD  LEICKIN
+           LABEL RECORDS STANDARD.
+       01  LEICKSATI.
+           05  CKISCHL               PIC X(4).
+           05  CKIVDAT1              PIC X(150).
+           05  CKIVDAT2              PIC X(150).
+           05  CKILDAT1              PIC X.
+           05  CKILDAT2              PIC X.
+           05  CKIMAXZ               PIC 9(3).
+           05  CKIMAXS               PIC X(4).
+           05  CKIZCPRS              PIC S9(9)     COMP-3.
+           05  CKIINR1               PIC S9(9)     COMP-3.
+           05  CKIINR2               PIC S9(9)     COMP-3.
+           05  CKIOUTR               PIC S9(9)     COMP-3.
+           05  CKIDUPR               PIC S9(5)     COMP-3.
+           05  CKIGRPCNT             PIC S9(9)     COMP-3.
+           05  CKIUEXR               PIC S9(5)     COMP-3.
+           05  CKIDATUM              PIC 9(6).
+           05  CKIUHRZT              PIC 9(6).
+
+       FD  LEICKOT
+           LABEL RECORDS STANDARD.
+       01  LEICKSATO.
+           05  CKOSCHL               PIC X(4).
+           05  CKOVDAT1              PIC X(150).
+           05  CKOVDAT2              PIC X(150).
+           05  CKOLDAT1              PIC X.
+           05  CKOLDAT2              PIC X.
+           05  CKOMAXZ               PIC 9(3).
+           05  CKOMAXS               PIC X(4).
+           05  CKOZCPRS              PIC S9(9)     COMP-3.
+           05  CKOINR1               PIC S9(9)     COMP-3.
+           05  CKOINR2               PIC S9(9)     COMP-3.
+           05  CKOOUTR               PIC S9(9)     COMP-3.
+           05  CKODUPR               PIC S9(5)     COMP-3.
+           05  CKOGRPCNT             PIC S9(9)     COMP-3.
+           05  CKOUEXR               PIC S9(5)     COMP-3.
+           05  CKODATUM              PIC 9(6).
+           05  CKOUHRZT              PIC 9(6).
+
+       FD  LEIUEX1
+           LABEL RECORDS STANDARD.
+       01  UEXSATZ.
+           05  UEXSCHL               PIC X(10).
+           05  UEXHERKFT             PIC X.
+           05  UEXPERIODE            PIC 9(17).
+
+       FD  LEIDUPX
+           LABEL RECORDS STANDARD.
+       01  DUPSATZ.
+           05  DUPSCHL               PIC X(10).
+           05  DUPHERKFT             PIC X.
+
+       FD  LEIDELT
+           LABEL RECORDS STANDARD.
+       01  DELSATZ.
+           05  DELCSCHL              PIC X(4).
+
+       FD  LEIHIST
+           LABEL RECORDS STANDARD.
+       01  HISSATZ.
+           05  HISDATUM              PIC 9(6).
+           05  HISUHRZT              PIC 9(6).
+           05  HISMODUS              PIC X.
+           05  HISINR1               PIC 9(9).
+           05  HISINR2               PIC 9(9).
+           05  HISOUTR               PIC 9(9).
+           05  HISMAXZ               PIC 9(3).
+           05  HISMAXS               PIC X(4).
+           05  HISZCPRS              PIC 9(9).
+           05  HISDUPR               PIC 9(5).
+           05  HISUEXR               PIC 9(5).
+
+       FD  LEIRECO
+           LABEL RECORDS STANDARD.
+       01  RECAUSG                   PIC X(80).
+
+       FD  LEIRECX
+           LABEL RECORDS STANDARD.
+       01  RECXSATZ.
+           05  RECXSCHL              PIC X(4).
+           05  RECXHERKFT            PIC X.
+
 
        WORKING-STORAGE SECTION.
 
@@ -94,6 +221,41 @@ ERSTELLT VON:           XO2
            05  VVOJAHR               PIC 99        VALUE ZERO.
            05  MAXZDVA               PIC 9(3)      VALUE ZERO.
            05  MAXSCHL               PIC X(4)      VALUE ZERO.
+           05  HERKUNFT              PIC X         VALUE SPACE.
+           05  GRPCNT                PIC S9(9) COMP-3 VALUE ZERO.
+           05  INR1                  PIC S9(9) COMP-3 VALUE ZERO.
+           05  INR2                  PIC S9(9) COMP-3 VALUE ZERO.
+           05  OUTR                  PIC S9(9) COMP-3 VALUE ZERO.
+           05  ANZDUPX               PIC S9(5) COMP-3 VALUE ZERO.
+           05  ANZUEX1               PIC S9(5) COMP-3 VALUE ZERO.
+           05  ANZSCHL               PIC S9(9) COMP-3 VALUE ZERO.
+           05  ANZRECX               PIC S9(9) COMP-3 VALUE ZERO.
+           05  RECDIFF               PIC S9(9) COMP-3 VALUE ZERO.
+           05  CKPZAEHL              PIC S9(9) COMP-3 VALUE ZERO.
+           05  CKPINTVL              PIC S9(9) COMP-3 VALUE 1000.
+      *
+      *    -----  PARAMETERKARTE (SYSIN) LEI386T
+      *           PARMODUS  V = VOLLABGLEICH (STANDARD)
+      *                     D = DELTA (NUR LEIDELT-SCHLUESSEL)
+      *           PARREST   J = RESTART AB LETZTEM CHECKPOINT
+      *                     N = NORMALER LAUF (STANDARD)
+      *
+       01  LEIPARM.
+           05  PARMODUS              PIC X         VALUE 'V'.
+               88  MODUS-VOLL                      VALUE 'V'.
+               88  MODUS-DELTA                     VALUE 'D'.
+           05  PARREST               PIC X         VALUE 'N'.
+               88  RESTART-JA                      VALUE 'J'.
+           05  FILLER                PIC X(70).
+      *
+      *    -----  DRUCKZEILE ABSTIMMBERICHT  -INC LEIRECO (SCHMID)
+      *
+       01  RECLINE.
+           05  RECTEXT               PIC X(40).
+           05  RECZAHL1              PIC Z(8)9.
+           05  FILLER                PIC X(2).
+           05  RECZAHL2              PIC Z(8)9.
+           05  FILLER                PIC X(20).
       *
       *    -----  STEUERTABELLE ZUM NACHTRAG VORVORVORJAHR
       *           NOCP      1 = NICHT VERDICHTEN, DA MEHRERE ZEITRÑUME
@@ -183,6 +345,16 @@ ERSTELLT VON:           XO2
 
            CALL 'UPRO100' USING U100SATZ.
 
+      *-----------------------------------------------------------
+      *    PARAMETERKARTE LESEN: MODUS VOLL/DELTA, RESTART J/N
+      *-----------------------------------------------------------
+
+           ACCEPT LEIPARM FROM SYSIN.
+
+           IF MODUS-DELTA
+              PERFORM D00
+              GO TO A99.
+
            OPEN INPUT LEIEIN1.
            IF NOT STATUS-OK
               DISPLAY '** Fehler OPEN LEIEIN1  **' STATUS-BYTE
@@ -195,12 +367,31 @@ ERSTELLT VON:           XO2
               STOP '** Fehler OPEN LEIEIN2 - ABBRECHEN'
               GO TO A99.
 
-           OPEN OUTPUT LEIVSAM.
+           IF RESTART-JA
+              OPEN I-O LEIVSAM
+           ELSE
+              OPEN OUTPUT LEIVSAM
+           END-IF.
            IF NOT STATUS-OK
               DISPLAY '** Fehler OPEN LEIVSAM  **' STATUS-BYTE
               STOP '** Fehler OPEN LEIVSAM - ABBRECHEN'
               GO TO A99.
 
+           OPEN OUTPUT LEIUEX1.
+           OPEN OUTPUT LEIDUPX.
+           OPEN OUTPUT LEICKOT.
+
+           IF RESTART-JA
+              OPEN INPUT LEICKIN
+              IF NOT STATUS-OK
+                 DISPLAY '** Fehler OPEN LEICKIN **' STATUS-BYTE
+                 STOP '** Fehler OPEN LEICKIN - ABBRECHEN'
+                 GO TO A99
+              ELSE
+                 PERFORM K02
+              END-IF
+           END-IF.
+
            COMPUTE VVOJAHR = JJ - 2.
            DISPLAY 'VORVORJAHR    =' VVOJAHR.
            COMPUTE VVVJAHR = JJ - 3.
@@ -220,11 +411,356 @@ ERSTELLT VON:           XO2
            PERFORM UNP.
            DISPLAY 'HîCHSTER TABELLENWERT = ' MAXZDVA ' BEI ' PACKUNKO.
            DISPLAY 'ANZAHL-VERDICHTUNGEN  = ' ZCPRS.
-           CLOSE LEIEIN1 LEIEIN2 LEIVSAM.
+           IF MODUS-VOLL
+              PERFORM R01
+           END-IF.
+           PERFORM R00.
+           PERFORM H01.
+           IF MODUS-VOLL
+              CLOSE LEIUEX1 LEIDUPX LEICKOT
+           ELSE
+              CLOSE LEIEIN1 LEIEIN2 LEIVSAM LEIUEX1 LEIDUPX LEICKOT
+           END-IF.
            STOP RUN.
 
 
 
+      ******************************************************************
+      *    D00 DELTA-VERARBEITUNG EINZELNER LEICSCHL-SCHLUESSEL        *
+      *    -----------------------------------------------------      *
+      *    LIEST LEIDELT (GEAENDERTE LE1CSCHL/LE2CSCHL) UND            *
+      *    SCHREIBT / AENDERT NUR DIESE SAETZE IN LEIVSAM, DER REST    *
+      *    DER VSAM-DATEI BLEIBT UNBERUEHRT.                           *
+      ******************************************************************
+       D00 SECTION.
+       D00A.
+           OPEN INPUT LEIDELT.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIDELT **' STATUS-BYTE
+              STOP '** Fehler OPEN LEIDELT - ABBRECHEN'
+              GO TO D00Z.
+
+           OPEN INPUT LEIEIN1.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIEIN1  **' STATUS-BYTE
+              STOP '** Fehler OPEN LEIEIN1 - ABBRECHEN'
+              GO TO D00Z.
+
+           OPEN INPUT LEIEIN2.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIEIN2  **' STATUS-BYTE
+              STOP '** Fehler OPEN LEIEIN2 - ABBRECHEN'
+              GO TO D00Z.
+
+           OPEN I-O LEIVSAM.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIVSAM (DELTA) **' STATUS-BYTE
+              STOP '** Fehler OPEN LEIVSAM - ABBRECHEN'
+              GO TO D00Z.
+
+           OPEN OUTPUT LEIUEX1.
+           OPEN OUTPUT LEIDUPX.
+           OPEN OUTPUT LEICKOT.
+
+           COMPUTE VVOJAHR = JJ - 2.
+           COMPUTE VVVJAHR = JJ - 3.
+
+       D01.
+           READ LEIDELT AT END GO TO D02.
+           ADD 1 TO ANZSCHL.
+           MOVE DELCSCHL TO LE1CSCHL.
+           READ LEIEIN1 KEY IS LE1CSCHL
+                INVALID KEY MOVE '9' TO LDATEI1
+                NOT INVALID KEY MOVE '1' TO LDATEI1
+                                 ADD 1 TO INR1
+           END-READ.
+           MOVE DELCSCHL TO LE2CSCHL.
+           READ LEIEIN2 KEY IS LE2CSCHL
+                INVALID KEY MOVE '9' TO LDATEI2
+                NOT INVALID KEY MOVE '1' TO LDATEI2
+                                 ADD 1 TO INR2
+           END-READ.
+
+           IF LDATEI1 = '9' AND LDATEI2 = '9'
+              GO TO D01.
+
+           MOVE DELCSCHL TO LEICSCHL.
+
+           IF LDATEI1 = '1' AND LDATEI2 NOT = '1'
+              PERFORM M03
+           ELSE
+              IF LDATEI2 = '1' AND LDATEI1 NOT = '1'
+                 PERFORM M05
+              ELSE
+                 PERFORM M04
+              END-IF
+           END-IF.
+
+           GO TO D01.
+       D02.
+           CLOSE LEIDELT.
+       D00Z.
+           EXIT.
+
+
+
+      ******************************************************************
+      *    K01 CHECKPOINT SCHREIBEN (ALLE CKPINTVL SAETZE)             *
+      *    -----------------------------------------------------      *
+      *    SICHERT DEN GRUPPENWECHSEL-STAND (LEICSCHL/VAFELD1/         *
+      *    VAFELD2) DAMIT EIN ABGEBROCHENER LAUF MIT RESTART-JA        *
+      *    AB HIER WEITERLAUFEN KANN, STATT GANZ VON VORN.             *
+      ******************************************************************
+       K01 SECTION.
+       K01A.
+           ADD 1 TO CKPZAEHL.
+           IF CKPZAEHL LESS CKPINTVL
+              GO TO K01Z.
+           MOVE ZERO TO CKPZAEHL.
+
+           MOVE LEICSCHL  TO CKOSCHL.
+           MOVE VDATEI1   TO CKOVDAT1.
+           MOVE VDATEI2   TO CKOVDAT2.
+           MOVE LDATEI1   TO CKOLDAT1.
+           MOVE LDATEI2   TO CKOLDAT2.
+           MOVE MAXZDVA   TO CKOMAXZ.
+           MOVE MAXSCHL   TO CKOMAXS.
+           MOVE ZCPRS     TO CKOZCPRS.
+           MOVE INR1      TO CKOINR1.
+           MOVE INR2      TO CKOINR2.
+           MOVE OUTR      TO CKOOUTR.
+           MOVE ANZDUPX   TO CKODUPR.
+           MOVE GRPCNT    TO CKOGRPCNT.
+           MOVE ANZUEX1   TO CKOUEXR.
+           ACCEPT CKODATUM FROM DATE.
+           ACCEPT CKOUHRZT FROM TIME.
+           WRITE LEICKSATO.
+       K01Z.
+           EXIT.
+
+
+
+      ******************************************************************
+      *    K02 RESTART: LETZTEN CHECKPOINT EINLESEN UND                *
+      *                 DATEIEN WIEDER POSITIONIEREN                  *
+      ******************************************************************
+       K02 SECTION.
+       K02A.
+           READ LEICKIN AT END GO TO K02B.
+           MOVE CKIVDAT1  TO VDATEI1.
+           MOVE CKIVDAT2  TO VDATEI2.
+           MOVE CKILDAT1  TO LDATEI1.
+           MOVE CKILDAT2  TO LDATEI2.
+           MOVE CKIMAXZ   TO MAXZDVA.
+           MOVE CKIMAXS   TO MAXSCHL.
+           MOVE CKIZCPRS  TO ZCPRS.
+           MOVE CKIINR1   TO INR1.
+           MOVE CKIINR2   TO INR2.
+           MOVE CKIOUTR   TO OUTR.
+           MOVE CKIDUPR   TO ANZDUPX.
+           MOVE CKIGRPCNT TO GRPCNT.
+           MOVE CKIUEXR   TO ANZUEX1.
+           GO TO K02A.
+       K02B.
+           CLOSE LEICKIN.
+
+      *-----------------------------------------------------------
+      *    AB LETZTEM GRUPPENSCHLUESSEL WIEDER POSITIONIEREN
+      *-----------------------------------------------------------
+
+           IF VAFELD1 (1) NOT = LOW-VALUE AND
+              VAFELD1 (1) NOT = HIGH-VALUE
+              MOVE VAFELD1 (1) (1:4) TO LE1CSCHL
+              START LEIEIN1 KEY GREATER THAN LE1CSCHL
+                 INVALID KEY MOVE '9' TO LDATEI1
+              END-START
+           END-IF.
+
+           IF VAFELD2 (1) NOT = LOW-VALUE AND
+              VAFELD2 (1) NOT = HIGH-VALUE
+              MOVE VAFELD2 (1) (1:4) TO LE2CSCHL
+              START LEIEIN2 KEY GREATER THAN LE2CSCHL
+                 INVALID KEY MOVE '9' TO LDATEI2
+              END-START
+           END-IF.
+       K02Z.
+           EXIT.
+
+
+
+      ******************************************************************
+      *    H01 LAUFPROTOKOLL FORTSCHREIBEN                             *
+      *    -----------------------------------------------------      *
+      *    JE LAUF EIN SATZ MIT LAUFDATUM, MODUS UND DEN KONTROLL-     *
+      *    SUMMEN (SAETZE EIN/AUS, MAXZDVA/MAXSCHL, ZCPRS, DUP/        *
+      *    UEBERLAUF-ANZAHL) FUER DEN TREND UEBER MEHRERE LAEUFE.      *
+      ******************************************************************
+       H01 SECTION.
+       H01A.
+           OPEN EXTEND LEIHIST.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIHIST **' STATUS-BYTE
+              GO TO H01Z.
+
+           ACCEPT HISDATUM FROM DATE.
+           ACCEPT HISUHRZT FROM TIME.
+           MOVE PARMODUS  TO HISMODUS.
+           MOVE INR1      TO HISINR1.
+           MOVE INR2      TO HISINR2.
+           MOVE OUTR      TO HISOUTR.
+           MOVE MAXZDVA   TO HISMAXZ.
+           MOVE MAXSCHL   TO HISMAXS.
+           MOVE ZCPRS     TO HISZCPRS.
+           MOVE ANZDUPX   TO HISDUPR.
+           MOVE ANZUEX1   TO HISUEXR.
+           WRITE HISSATZ.
+           CLOSE LEIHIST.
+       H01Z.
+           EXIT.
+
+
+
+      ******************************************************************
+      *    R00 ABSTIMMBERICHT EINGABE GEGEN LEIVSAM                   *
+      *    -----------------------------------------------------      *
+      *    JEDE VERARBEITETE SCHLUESSELGRUPPE (M03/M04/M05) MUSS       *
+      *    ENTWEDER GESCHRIEBEN (OUTR) ODER ALS DUPLIKAT IGNORIERT     *
+      *    (ANZDUPX) WORDEN SEIN - WEICHT DAS AB, IST EIN VERTRAG      *
+      *    SPURLOS VERLORENGEGANGEN.                                  *
+      ******************************************************************
+       R00 SECTION.
+       R00A.
+           OPEN OUTPUT LEIRECO.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIRECO **' STATUS-BYTE
+              GO TO R00Z.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'LEI386T ABSTIMMBERICHT' TO RECTEXT.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'EINGABE LEIEIN1 (SAETZE)' TO RECTEXT.
+           MOVE INR1 TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'EINGABE LEIEIN2 (SAETZE)' TO RECTEXT.
+           MOVE INR2 TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'ANGEFORDERTE DELTA-SCHLUESSEL' TO RECTEXT.
+           MOVE ANZSCHL TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'SCHLUESSELGRUPPEN VERARBEITET' TO RECTEXT.
+           MOVE GRPCNT TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'LEIVSAM GESCHRIEBEN' TO RECTEXT.
+           MOVE OUTR TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'DAVON DUPLIKAT IGNORIERT' TO RECTEXT.
+           MOVE ANZDUPX TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'DAVON UEBERLAUF > 300 ZEITRAEUME' TO RECTEXT.
+           MOVE ANZUEX1 TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           MOVE SPACE TO RECLINE.
+           MOVE 'SCHLUESSEL IN EINGABE, NICHT IN LEIVSAM' TO RECTEXT.
+           MOVE ANZRECX TO RECZAHL1.
+           WRITE RECAUSG FROM RECLINE.
+
+           COMPUTE RECDIFF = GRPCNT - OUTR - ANZDUPX.
+
+           MOVE SPACE TO RECLINE.
+           IF RECDIFF NOT = ZERO OR ANZRECX NOT = ZERO
+              MOVE 'ACHTUNG: DATENVERLUST FESTGESTELLT - DIFFERENZ'
+                                                            TO RECTEXT
+              MOVE RECDIFF TO RECZAHL1
+           ELSE
+              MOVE 'OK: ALLE SCHLUESSELGRUPPEN VOLLSTAENDIG VERARBEITET'
+                                                            TO RECTEXT
+           END-IF.
+           WRITE RECAUSG FROM RECLINE.
+
+           CLOSE LEIRECO.
+       R00Z.
+           EXIT.
+
+
+
+      ******************************************************************
+      *    R01 SCHLUESSELWEISE ABSTIMMUNG EINGABE GEGEN LEIVSAM        *
+      *    -----------------------------------------------------      *
+      *    LIEST LEIEIN1/LEIEIN2 EIN ZWEITES MAL VON VORN UND PRUEFT   *
+      *    JEDEN SCHLUESSEL PER RANDOM READ GEGEN LEIVSAM - FEHLT ER   *
+      *    DORT, WIRD ER (MIT HERKUNFTSDATEI) NACH LEIRECX GESCHRIEBEN *
+      *    STATT NUR IN DIE SUMME RECDIFF EINZUFLIESSEN.               *
+      ******************************************************************
+       R01 SECTION.
+       R01A.
+           CLOSE LEIEIN1 LEIEIN2 LEIVSAM.
+
+           OPEN INPUT LEIEIN1.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIEIN1 (ABST) **' STATUS-BYTE
+              GO TO R01Z.
+
+           OPEN INPUT LEIEIN2.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIEIN2 (ABST) **' STATUS-BYTE
+              GO TO R01Z.
+
+           OPEN INPUT LEIVSAM.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIVSAM (ABST) **' STATUS-BYTE
+              GO TO R01Z.
+
+           OPEN OUTPUT LEIRECX.
+           IF NOT STATUS-OK
+              DISPLAY '** Fehler OPEN LEIRECX **' STATUS-BYTE
+              GO TO R01Z.
+
+       R01B.
+           READ LEIEIN1 NEXT AT END GO TO R01C.
+           MOVE LE1CSCHL TO LEICSCHL.
+           READ LEIVSAM KEY IS LEICSCHL
+                INVALID KEY
+                   MOVE LE1CSCHL TO RECXSCHL
+                   MOVE '1'      TO RECXHERKFT
+                   WRITE RECXSATZ
+                   ADD 1 TO ANZRECX
+           END-READ.
+           GO TO R01B.
+
+       R01C.
+           READ LEIEIN2 NEXT AT END GO TO R01D.
+           MOVE LE2CSCHL TO LEICSCHL.
+           READ LEIVSAM KEY IS LEICSCHL
+                INVALID KEY
+                   MOVE LE2CSCHL TO RECXSCHL
+                   MOVE '2'      TO RECXHERKFT
+                   WRITE RECXSATZ
+                   ADD 1 TO ANZRECX
+           END-READ.
+           GO TO R01C.
+
+       R01D.
+           CLOSE LEIEIN1 LEIEIN2 LEIVSAM LEIRECX.
+       R01Z.
+           EXIT.
+
+
+
       ******************************************************************
       *    formatting test ...                                         *
       ******************************************************************
@@ -310,6 +846,7 @@ ERSTELLT VON:           XO2
                 AT END
                    MOVE '9' TO LDATEI1
                    GO TO M01Z.
+           ADD 1 TO INR1.
            MOVE LE1CSCHL TO VAFELD1 (1).
        M01Z.
            EXIT.
@@ -322,10 +859,11 @@ ERSTELLT VON:           XO2
 
        M02 SECTION.
        M02A.
-           READ LEIEIN2
+           READ LEIEIN2 NEXT
                 AT END
                    MOVE '9' TO LDATEI2
                    GO TO M02Z.
+           ADD 1 TO INR2.
            MOVE LE2CSCHL TO VAFELD2 (1).
 
       *-----------------------------------------------------------
@@ -357,6 +895,8 @@ ERSTELLT VON:           XO2
 
        M03 SECTION.
        M03A.
+           ADD 1 TO GRPCNT.
+           MOVE '1' TO HERKUNFT.
            MOVE SPACE TO LEICSATZ.
            MOVE LE1CZDVA TO LEICZDVA.
            MOVE LE1CSATZ TO LEICSATZ.
@@ -373,6 +913,8 @@ ERSTELLT VON:           XO2
 
        M04 SECTION.
        M04A.
+           ADD 1 TO GRPCNT.
+           MOVE '2' TO HERKUNFT.
            MOVE ZERO TO LEICZDVA.
            MOVE LE1CSATZ TO LEICSATZ.
            MOVE SPACE TO LEICTABE.
@@ -467,6 +1009,8 @@ ERSTELLT VON:           XO2
       ******************************************************************
        M05 SECTION.
        M05A.
+           ADD 1 TO GRPCNT.
+           MOVE '3' TO HERKUNFT.
            MOVE SPACE TO LEICSATZ.
            MOVE LE2CZDVA TO LEICZDVA.
            MOVE LE2CSATZ TO LEICSATZ.
@@ -509,22 +1053,36 @@ ERSTELLT VON:           XO2
               VDATEI2 NOT = HIGH-VALUE
               MOVE HIGH-VALUE TO VDATEI2.
 
+      *-----------------------------------------------------------
+      *    DER CHECKPOINT (K01) WIRD ERST NACH DER KORREKTUR DER
+      *    LDATEI1/LDATEI2-FLAGS AUSGELOEST, DAMIT EIN RESTART (K02)
+      *    NICHT DEN NOCH GEPUFFERTEN SATZ DER "VERLIERENDEN" DATEI
+      *    UEBERSPRINGT - SIEHE K01/K02.
+      *-----------------------------------------------------------
+
            IF LDATEI2 = '9' OR
               VDATEI1 LESS VDATEI2 PERFORM M03
               MOVE '1' TO LDATEI1
-              IF LDATEI2 = '9' GO TO M00A
+              IF LDATEI2 = '9' CONTINUE
               ELSE MOVE '0' TO LDATEI2
-                 GO TO M00A.
+              END-IF
+              IF MODUS-VOLL PERFORM K01 END-IF
+              GO TO M00A
+           END-IF.
 
            IF LDATEI1 = '9' OR
               VDATEI2 LESS VDATEI1 PERFORM M05
               MOVE '1' TO LDATEI2
-              IF LDATEI1 = '9' GO TO M00A
+              IF LDATEI1 = '9' CONTINUE
               ELSE MOVE '0' TO LDATEI1
-                 GO TO M00A.
+              END-IF
+              IF MODUS-VOLL PERFORM K01 END-IF
+              GO TO M00A
+           END-IF.
 
            PERFORM M04.
            MOVE '1' TO LDATEI1 LDATEI2.
+           IF MODUS-VOLL PERFORM K01 END-IF.
            GO TO M00A.
        M00Z.
            EXIT.
@@ -555,7 +1113,12 @@ ERSTELLT VON:           XO2
               MOVE 300 TO LEICZDVA
               MOVE LEICSCHL TO PACKKOMP
               PERFORM UNP
-              DISPLAY 'MEHR ALS 300 VARIABLEN BEI ' PACKUNVP.
+              DISPLAY 'MEHR ALS 300 VARIABLEN BEI ' PACKUNVP
+              MOVE PACKUNVP TO UEXSCHL
+              MOVE '1' TO UEXHERKFT
+              MOVE ZWISLEIC TO UEXPERIODE
+              WRITE UEXSATZ
+              ADD 1 TO ANZUEX1.
 
            MOVE ZWISLEIC TO LEICDATN (LEICZDVA).
       *
@@ -588,7 +1151,12 @@ ERSTELLT VON:           XO2
               MOVE 300 TO LEICZDVA
               MOVE LEICSCHL TO PACKKOMP
               PERFORM UNP
-              DISPLAY 'MEHR ALS 300 VARIABLEN BEI ' PACKUNVP.
+              DISPLAY 'MEHR ALS 300 VARIABLEN BEI ' PACKUNVP
+              MOVE PACKUNVP TO UEXSCHL
+              MOVE '2' TO UEXHERKFT
+              MOVE LE1CDATN (INDX) TO UEXPERIODE
+              WRITE UEXSATZ
+              ADD 1 TO ANZUEX1.
 
            MOVE LE1CDATN (INDX) TO LEICDATN (LEICZDVA).
        U02Z.
@@ -605,14 +1173,36 @@ ERSTELLT VON:           XO2
               MOVE LEICSCHL TO MAXSCHL.
 
            WRITE LEICSATZ.
-           IF NOT STATUS-OK
-              IF KEY-DOPPELT
-                 PERFORM UNP
-                 DISPLAY '** DUPKEY (IGN): ' PACKUNVS PACKUNPO
-                 GO TO M03Z
-              ELSE DISPLAY '** Fehler  WRITE  LEIF3DX **' STATUS-BYTE
-                 STOP '** Fehler WRITE LEIF3DX - ABBRECHEN'
-                 GO TO A99.
+           IF STATUS-OK
+              ADD 1 TO OUTR
+           ELSE
+              IF KEY-DOPPELT AND (MODUS-DELTA OR RESTART-JA)
+                 REWRITE LEICSATZ
+                 IF STATUS-OK
+                    ADD 1 TO OUTR
+                 ELSE
+                    DISPLAY '** Fehler REWRITE LEIF3DX (DELTA) **'
+                                                            STATUS-BYTE
+                    STOP '** Fehler REWRITE LEIF3DX - ABBRECHEN'
+                    GO TO A99
+                 END-IF
+              ELSE
+                 IF KEY-DOPPELT
+                    MOVE LEICSCHL TO PACKKOMP
+                    PERFORM UNP
+                    DISPLAY '** DUPKEY (IGN): ' PACKUNVS PACKUNPO
+                    MOVE PACKUNVP TO DUPSCHL
+                    MOVE HERKUNFT TO DUPHERKFT
+                    WRITE DUPSATZ
+                    ADD 1 TO ANZDUPX
+                    GO TO W01Z
+                 ELSE
+                    DISPLAY '** Fehler  WRITE  LEIF3DX **' STATUS-BYTE
+                    STOP '** Fehler WRITE LEIF3DX - ABBRECHEN'
+                    GO TO A99
+                 END-IF
+              END-IF
+           END-IF.
        W01Z.
            EXIT.
 
