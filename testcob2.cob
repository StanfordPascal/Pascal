@@ -17,12 +17,11 @@ PROCESS APOST,NOADV,NODYNAM,NOFLAGSTD,WORD(RWT)
       *                                                                *
       *                           A U S G A B E ---------------------- *
       *                           LEIAUS      : STATISTIK-DATEI        *
+      *                           VWSMAP      : KREIS/VWST-ZUORDNUNG   *
+      *                           LEIREJ      : ZURUECKGEW. SAETZE     *
       * -------------------------------------------------------------- *
-      *  SCHALTER                 UPSI-0-ON:    ALLE                   *
-      *                           UPSI-1-ON:    KV-MASCHINELL          *
-      *                           UPSI-2-ON:    KV-MANUELL             *
-      *                           UPSI-3-ON:    AR-MASCHINELL          *
-      *                           UPSI-4-ON:    AR-MANUELL             *
+      *  POST ENTHAELT JE ZEILENGRUPPE (ALLE/KV-MASCH/KV-MAN/          *
+      *  AR-MASCH/AR-MAN) EINE ZEILE PRO VWST AUS VWSMAP PLUS GESAMT   *
       * -------------------------------------------------------------- *
       *  06/03/92 SCHMID          ERSTELLUNG                           *
       *  04/06/93                 AENDERUNG ADRESSDATEN / PLZ          *
@@ -30,6 +29,13 @@ PROCESS APOST,NOADV,NODYNAM,NOFLAGSTD,WORD(RWT)
       *  29/03/06                 ADR7                                 *
      *  24/06/08                 NEUE DATENSTRUKTUREN                 *
 P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
+      *  08/08/26 HM              VWST AUS VWSMAP GELADEN STATT FEST   *
+      *                           VERDRAHTET; BZ/ADR-FEHLER NACH       *
+      *                           LEIREJ STATT ABBRUCH; ALLE HERKUNFT/ *
+      *                           MANUELL-KOMBINATIONEN IN EINEM LAUF  *
+      *  09/08/26 HM              LEISTAH-ZEILEN DES LAUFENDEN MONATS  *
+      *                           VOR DEM SCHREIBEN BEREINIGT (P00),   *
+      *                           SONST DUBLETTEN BEI WIEDERHOLTEM LAUF*
       * -------------------------------------------------------------- *
       ******************************************************************
        PROGRAM-ID. LEIX275.
@@ -51,6 +57,14 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
                           RECORD KEY   BZ-KEY.
            SELECT LEIEIN  ASSIGN TO    LEIEIN.
            SELECT LEIAUS  ASSIGN TO    LEIAUS.
+           SELECT VWSMAP  ASSIGN TO    VWSMAP
+                          FILE STATUS  STATUS-BYTE.
+           SELECT LEIREJ  ASSIGN TO    LEIREJ
+                          FILE STATUS  STATUS-BYTE.
+           SELECT LEISTAH ASSIGN TO    LEISTAH
+                          FILE STATUS  STATUS-BYTE.
+           SELECT LEISTAW ASSIGN TO    LEISTAW
+                          FILE STATUS  STATUS-BYTE.
        DATA DIVISION.
        FILE SECTION.
        FD         ADRDA7
@@ -74,38 +88,113 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
                   BLOCK      8000 CHARACTERS
                   LABEL RECORDS   STANDARD.
        01         AUSGABE         PIC X(80).
+      *
+      *    &----- VERWALTUNGSSTELLEN-ZUORDNUNG (KREIS -> VWST), PFLEGBAR
+      *
+       FD         VWSMAP
+                  RECORDING     F
+                  RECORD       20 CHARACTERS
+                  BLOCK      2000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         VWSATZ.
+           05     VMKREIS         PIC X(4).
+           05     VMBEZTXT        PIC X(9).
+           05     FILLER          PIC X(7).
+      *
+      *    &----- ZURUECKGEWIESENE SAETZE (BZ/ADR NICHT LESBAR)
+      *
+       FD         LEIREJ
+                  RECORDING     F
+                  RECORD       20 CHARACTERS
+                  BLOCK      2000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         REJSATZ.
+           05     REJOVSNR        PIC X(10).
+           05     REJAKEY         PIC X(10).
+      *
+      *    &----- MONATSHISTORIE JE GRPIDX/VWST, FUER LEIX276 (TREND)
+      *    &----- SATZAUFBAU MUSS MIT LEIX276-STAHSATZ UEBEREINSTIMMEN
+      *
+       FD         LEISTAH
+                  RECORDING     F
+                  RECORD       40 CHARACTERS
+                  BLOCK       4000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         STAHSATZ.
+           05     STAHDATUM       PIC 9(4).
+           05     STAHGRP         PIC 9.
+           05     STAHVWS         PIC 9(2).
+           05     STAHBEZ         PIC X(9).
+           05     STAHERL         PIC S9(5)        COMP-3.
+           05     STAHFEL         PIC S9(5)        COMP-3.
+           05     STAHVBT         PIC S9(9)V99     COMP-3.
+           05     STAHRBT         PIC S9(9)V99     COMP-3.
+           05     STAHEBT         PIC S9(9)V99     COMP-3.
+      *
+      *    &----- ARBEITSDATEI FUER RERUN-BEREINIGUNG VON LEISTAH
+      *    &----- (P00), GLEICHE SATZLAENGE WIE STAHSATZ
+      *
+       FD         LEISTAW
+                  RECORDING     F
+                  RECORD       40 CHARACTERS
+                  BLOCK       4000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         STAWSATZ        PIC X(40).
 
        WORKING-STORAGE SECTION.
 
        01          FILLER.
-           05      ANZUPSI         PIC 9                   VALUE ZERO.
-           05      VWST            PIC 9                   VALUE ZERO.
+           05      VWST            PIC 9(2)                VALUE ZERO.
            05      VTYP            PIC 9                   VALUE ZERO.
-           05      ANZXERL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZSERL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZRERL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZFERL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZAERL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZXFEL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZSFEL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZRFEL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZFFEL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      ANZAFEL         PIC S9(5)        COMP-3 VALUE ZERO.
-           05      SUMXVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMSVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMRVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMFVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMAVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMXRBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMSRBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMRRBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMFRBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMARBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMXERT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMSERT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMRERT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMFERT         PIC S9(9)V99     COMP-3 VALUE ZERO.
-           05      SUMAERT         PIC S9(9)V99     COMP-3 VALUE ZERO.
+           05      MANKAT          PIC 9                   VALUE ZERO.
+           05      GRPIDX          PIC 9                   VALUE ZERO.
+           05      ANZREJ          PIC S9(5)        COMP-3 VALUE ZERO.
+           05      VWSTKNT-P1      PIC S9(3)        COMP-3 VALUE ZERO.
+           05      SGX             PIC S9(3)        COMP-3 VALUE ZERO.
+           05      SVX             PIC S9(3)        COMP-3 VALUE ZERO.
+           05      VTX             PIC S9(3)        COMP-3 VALUE ZERO.
+           05      GESERL          PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GESFEL          PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GESVBT          PIC S9(9)V99     COMP-3 VALUE ZERO.
+           05      GESRBT          PIC S9(9)V99     COMP-3 VALUE ZERO.
+           05      GESEBT          PIC S9(9)V99     COMP-3 VALUE ZERO.
+      *
+      *    &----- LAUFDATUM ALS JJMM FUER LEISTAH
+      *
+       01          WSDATSTAMP.
+           05      WSDATJJ         PIC 99.
+           05      WSDATMM         PIC 99.
+       01          FILLER REDEFINES WSDATSTAMP.
+           05      WSDATNUM        PIC 9(4).
+      *
+      *    &----- KREIS -> VERWALTUNGSSTELLE, AUS VWSMAP GELADEN
+      *    &----- (INDEX 1 = SONSTIGE/FELLBACH, IMMER VORHANDEN)
+      *
+       01          VWSTTAB.
+           05      VWSTKNT         PIC S9(3)        COMP-3 VALUE ZERO.
+           05      VWSTEL          OCCURS 20 TIMES.
+                   10  VTKREIS     PIC X(4).
+                   10  VTBEZTXT    PIC X(9).
+      *
+      *    &----- AUFTEILUNG NACH HERKUNFT/MANUELL (GRPIDX) X VWST
+      *
+       01          STATTAB.
+           05      STATGRP         OCCURS 5 TIMES.
+                   10  STATVWS     OCCURS 21 TIMES.
+                       15  STATERL PIC S9(5)        COMP-3 VALUE ZERO.
+                       15  STATFEL PIC S9(5)        COMP-3 VALUE ZERO.
+                       15  STATVBT PIC S9(9)V99     COMP-3 VALUE ZERO.
+                       15  STATRBT PIC S9(9)V99     COMP-3 VALUE ZERO.
+                       15  STATEBT PIC S9(9)V99     COMP-3 VALUE ZERO.
+
+       01          GRPTXT-TAB.
+           05      FILLER          PIC X(9)  VALUE 'ALLE'.
+           05      FILLER          PIC X(9)  VALUE 'KV-MASCH'.
+           05      FILLER          PIC X(9)  VALUE 'KV-MAN'.
+           05      FILLER          PIC X(9)  VALUE 'AR-MASCH'.
+           05      FILLER          PIC X(9)  VALUE 'AR-MAN'.
+       01          FILLER REDEFINES GRPTXT-TAB.
+           05      GRPTXT          OCCURS 5 TIMES     PIC X(9).
 
        01          POST.
            05      POSTTXT1        PIC X(9).
@@ -139,19 +228,27 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
 1385              STOP '** FEHLER OPEN BZDA8  - ABBRECHEN **'
                   GO TO A99.
 
-           IF     UPSI-0-ON       ADD 1 TO ANZUPSI.
-           IF     UPSI-1-ON       ADD 1 TO ANZUPSI.
-           IF     UPSI-2-ON       ADD 1 TO ANZUPSI.
-           IF     UPSI-3-ON       ADD 1 TO ANZUPSI.
-           IF     UPSI-4-ON       ADD 1 TO ANZUPSI.
+           OPEN   OUTPUT LEIREJ.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEIREJ - ABBRECHEN **'
+                  GO TO A99.
 
-           IF     ANZUPSI   NOT = 1
-                  STOP '** FEHLER UPSI-KONST. - ABBRECHEN **'
+           MOVE   JJ    TO WSDATJJ.
+           MOVE   MM    TO WSDATMM.
+
+           PERFORM P00.
+
+           OPEN   EXTEND LEISTAH.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEISTAH - ABBRECHEN **'
                   GO TO A99.
+
+           PERFORM V00.
+
        A01.
            READ   LEIEIN AT END                      GO TO A99.
       *
-      *    &----- ZULÑSSIGKEIT GENERELL / UPSI
+      *    &----- ZULÑSSIGKEIT GENERELL
       *
            IF     LEIOSART NOT  =  ZERO              GO TO A01.
            IF     LEIOVSNR      =  ZERO              GO TO A01.
@@ -161,30 +258,19 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
            IF     LEIOTDAT NOT  =  ZERO              GO TO A01.
 
            IF     LEIOMANU      =  'R' OR 'S' MOVE  'X' TO LEIOMANU.
+      *
+      *    &----- KATEGORIE HERKUNFT/MANUELL FUER A99-AUFTEILUNG
+      *    &----- (1=KV-MASCH 2=KV-MAN 3=AR-MASCH 4=AR-MAN)
+      *
+           IF     LEIOHERK      =  'K'        AND
+                  LEIOMANU NOT  =  'X'        MOVE 1 TO MANKAT.
+           IF     LEIOHERK      =  'K'        AND
+                  LEIOMANU      =  'X'        MOVE 2 TO MANKAT.
+           IF     LEIOHERK NOT  =  'K'        AND
+                  LEIOMANU NOT  =  'X'        MOVE 3 TO MANKAT.
+           IF     LEIOHERK NOT  =  'K'        AND
+                  LEIOMANU      =  'X'        MOVE 4 TO MANKAT.
 
-           IF     UPSI-0-ON                          GO TO A01A.
-
-           IF     UPSI-1-ON
-            IF    LEIOHERK      =  'K'        AND
-                  LEIOMANU NOT  =  'X'               GO TO A01A
-            ELSE                                     GO TO A01.
-
-           IF     UPSI-2-ON
-            IF    LEIOHERK      =  'K'        AND
-                  LEIOMANU      =  'X'               GO TO A01A
-            ELSE                                     GO TO A01.
-
-           IF     UPSI-3-ON
-            IF    LEIOHERK NOT  =  'K'        AND
-                  LEIOMANU NOT  =  'X'               GO TO A01A
-            ELSE                                     GO TO A01.
-
-           IF     UPSI-4-ON
-            IF    LEIOHERK NOT  =  'K'        AND
-                  LEIOMANU      =  'X'               GO TO A01A
-            ELSE                                     GO TO A01.
-
-           GO TO A01.
        A01A.
            MOVE   1 TO VWST VTYP.
            IF     LEIOFSCH      =  '1'               MOVE 2 TO VTYP.
@@ -194,105 +280,103 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
            MOVE   LEIOVSNR TO ADBAVSNR.
            PERFORM U06.
            IF     ADBASTAT = '2' OR '4'
-                  STOP '** FEHLER LESEN BZ/ADR - ABBRECHEN **'
-                  GO TO A99.
+                  MOVE LEIOVSNR TO REJOVSNR
+                  MOVE A-KEY    TO REJAKEY
+                  WRITE REJSATZ
+                  ADD  1        TO ANZREJ
+                  GO TO A01.
 
            IF     ADBASTAT NOT = ZERO                GO TO A02.
 
            MOVE   A-KREIS         TO BEZVERW.
-           IF     RAVEN    MOVE 2 TO VWST.
-           IF     FREIB    MOVE 3 TO VWST.
-           IF     AUGSB    MOVE 4 TO VWST.
+           PERFORM V01.
        A02.
       *
-      *    &----- AUFADDIEREN RBTR/VBTR
+      *    &----- AUFADDIEREN RBTR/VBTR JE KATEGORIE UND VWST
       *
-           ADD    LEIOGESV TO SUMXVBT.
-           ADD    LEIOGESR TO SUMXRBT.
-           ADD    LEIOGESE TO SUMXERT.
-
-           EVALUATE VWST        WHEN 2      ADD LEIOGESV TO SUMRVBT
-                                            ADD LEIOGESR TO SUMRRBT
-                                            ADD LEIOGESE TO SUMRERT
-                                WHEN 3      ADD LEIOGESV TO SUMFVBT
-                                            ADD LEIOGESR TO SUMFRBT
-                                            ADD LEIOGESE TO SUMFERT
-                                WHEN 4      ADD LEIOGESV TO SUMAVBT
-                                            ADD LEIOGESR TO SUMARBT
-                                            ADD LEIOGESE TO SUMAERT
-                                WHEN OTHER  ADD LEIOGESV TO SUMSVBT
-                                            ADD LEIOGESR TO SUMSRBT
-                                            ADD LEIOGESE TO SUMSERT
-                                                END-EVALUATE.
-
-           IF     VTYP     =    1           ADD 1        TO ANZXERL
-                  EVALUATE VWST WHEN 2      ADD 1        TO ANZRERL
-                                WHEN 3      ADD 1        TO ANZFERL
-                                WHEN 4      ADD 1        TO ANZAERL
-                                WHEN OTHER  ADD 1        TO ANZSERL
-                                                END-EVALUATE
-           ELSE                             ADD 1        TO ANZXFEL
-                  EVALUATE VWST WHEN 2      ADD 1        TO ANZRFEL
-                                WHEN 3      ADD 1        TO ANZFFEL
-                                WHEN 4      ADD 1        TO ANZAFEL
-                                WHEN OTHER  ADD 1        TO ANZSFEL
-                                                END-EVALUATE.
+           MOVE   1 TO GRPIDX.
+           PERFORM A02B.
+
+           COMPUTE GRPIDX = MANKAT + 1.
+           PERFORM A02B.
 
            GO TO A01.
+       A02B.
+           ADD    LEIOGESV TO STATVBT (GRPIDX, VWST).
+           ADD    LEIOGESR TO STATRBT (GRPIDX, VWST).
+           ADD    LEIOGESE TO STATEBT (GRPIDX, VWST).
+           IF     VTYP     =    1
+                  ADD 1        TO STATERL (GRPIDX, VWST)
+           ELSE
+                  ADD 1        TO STATFEL (GRPIDX, VWST)
+           END-IF.
        A99.
            MOVE   SPACE         TO  POST.
+           COMPUTE VWSTKNT-P1 = VWSTKNT + 1.
 
-           IF     UPSI-0-ON         MOVE 'ALLE'           TO POSTTXT1.
-           IF     UPSI-1-ON         MOVE 'KV-MASCH'       TO POSTTXT1.
-           IF     UPSI-2-ON         MOVE 'KV-MAN'         TO POSTTXT1.
-           IF     UPSI-3-ON         MOVE 'AR-MASCH'       TO POSTTXT1.
-           IF     UPSI-4-ON         MOVE 'AR-MAN'         TO POSTTXT1.
-
-           MOVE  'FELLBACH'     TO POSTTXT2.
-           MOVE   ANZSERL       TO POSTFERT.
-           MOVE   ANZSFEL       TO POSTFEHL.
-           MOVE   SUMSVBT       TO POSTVBTR.
-           MOVE   SUMSRBT       TO POSTRBTR.
-           MOVE   SUMSERT       TO POSTERBT.
-           PERFORM WRT.
+           PERFORM A99A VARYING SGX FROM 1 BY 1
+                                 UNTIL SGX GREATER 5.
 
-           MOVE  'RAVENSBG'     TO POSTTXT2.
-           MOVE   ANZRERL       TO POSTFERT.
-           MOVE   ANZRFEL       TO POSTFEHL.
-           MOVE   SUMRVBT       TO POSTVBTR.
-           MOVE   SUMRRBT       TO POSTRBTR.
-           MOVE   SUMRERT       TO POSTERBT.
+           MOVE  'FEHLER---'    TO POSTTXT1.
+           MOVE  'BZ/ADR---'    TO POSTTXT2.
+           MOVE   ANZREJ        TO POSTFERT.
            PERFORM WRT.
 
-           MOVE  'FREIBURG'     TO POSTTXT2.
-           MOVE   ANZFERL       TO POSTFERT.
-           MOVE   ANZFFEL       TO POSTFEHL.
-           MOVE   SUMFVBT       TO POSTVBTR.
-           MOVE   SUMFRBT       TO POSTRBTR.
-           MOVE   SUMFERT       TO POSTERBT.
+           MOVE   ALL '-'       TO POST.
            PERFORM WRT.
 
-           MOVE  'AUGSBURG'     TO POSTTXT2.
-           MOVE   ANZAERL       TO POSTFERT.
-           MOVE   ANZAFEL       TO POSTFEHL.
-           MOVE   SUMAVBT       TO POSTVBTR.
-           MOVE   SUMARBT       TO POSTRBTR.
-           MOVE   SUMAERT       TO POSTERBT.
-           PERFORM WRT.
+1385       CLOSE  LEIEIN LEIAUS BZDA8 ADRDA7 LEIREJ LEISTAH.
+           STOP   RUN.
+      *****************************************************************
+      *    A99A   EINE ZEILENGRUPPE (GRPIDX) UEBER ALLE VWST DRUCKEN   *
+      *****************************************************************
+       A99A.
+           MOVE   GRPTXT (SGX)  TO POSTTXT1.
+           MOVE   ZERO          TO GESERL GESFEL GESVBT GESRBT GESEBT.
+
+           PERFORM A99B VARYING SVX FROM 1 BY 1
+                                 UNTIL SVX GREATER VWSTKNT-P1.
 
            MOVE  'GESAMT--'     TO POSTTXT2.
-           MOVE   ANZXERL       TO POSTFERT.
-           MOVE   ANZXFEL       TO POSTFEHL.
-           MOVE   SUMXVBT       TO POSTVBTR.
-           MOVE   SUMXRBT       TO POSTRBTR.
-           MOVE   SUMXERT       TO POSTERBT.
+           MOVE   GESERL        TO POSTFERT.
+           MOVE   GESFEL        TO POSTFEHL.
+           MOVE   GESVBT        TO POSTVBTR.
+           MOVE   GESRBT        TO POSTRBTR.
+           MOVE   GESEBT        TO POSTERBT.
            PERFORM WRT.
-
-           MOVE   ALL '-'       TO POST.
+      *****************************************************************
+      *    A99B   EINE VWST-ZEILE INNERHALB EINER GRPIDX DRUCKEN       *
+      *****************************************************************
+       A99B.
+           IF     SVX           =    1
+                  MOVE  'FELLBACH'        TO POSTTXT2
+           ELSE
+                  COMPUTE VTX = SVX - 1
+                  MOVE   VTBEZTXT (VTX)   TO POSTTXT2.
+
+           MOVE   STATERL (SGX, SVX)  TO POSTFERT.
+           MOVE   STATFEL (SGX, SVX)  TO POSTFEHL.
+           MOVE   STATVBT (SGX, SVX)  TO POSTVBTR.
+           MOVE   STATRBT (SGX, SVX)  TO POSTRBTR.
+           MOVE   STATEBT (SGX, SVX)  TO POSTERBT.
            PERFORM WRT.
 
-1385       CLOSE  LEIEIN LEIAUS BZDA8 ADRDA7.
-           STOP   RUN.
+           MOVE   WSDATNUM           TO STAHDATUM.
+           MOVE   SGX                TO STAHGRP.
+           MOVE   SVX                TO STAHVWS.
+           MOVE   POSTTXT2           TO STAHBEZ.
+           MOVE   STATERL (SGX, SVX) TO STAHERL.
+           MOVE   STATFEL (SGX, SVX) TO STAHFEL.
+           MOVE   STATVBT (SGX, SVX) TO STAHVBT.
+           MOVE   STATRBT (SGX, SVX) TO STAHRBT.
+           MOVE   STATEBT (SGX, SVX) TO STAHEBT.
+           WRITE  STAHSATZ.
+
+           ADD    STATERL (SGX, SVX)  TO GESERL.
+           ADD    STATFEL (SGX, SVX)  TO GESFEL.
+           ADD    STATVBT (SGX, SVX)  TO GESVBT.
+           ADD    STATRBT (SGX, SVX)  TO GESRBT.
+           ADD    STATEBT (SGX, SVX)  TO GESEBT.
       *****************************************************************
       *    WRT AUSGABESATZ SCHREIBEN                                  *
       *****************************************************************
@@ -301,6 +385,75 @@ P1385 *  25/02/13 KLS             UMSTELLUNG VON BZDA7 AUF BZDA8       *
            WRITE AUSGABE FROM POST.
        WRTZ.
            EXIT.
+      *****************************************************************
+      *    P00    LEISTAH FUER LAUFENDEN MONAT BEREINIGEN              *
+      *    -----------------------------------------------------      *
+      *    RERUN-SCHUTZ: EIN WIEDERHOLTER LAUF FUER DENSELBEN MONAT    *
+      *    (WSDATNUM) DARF KEINE DOPPELTEN STAHSATZ-ZEILEN IN LEISTAH  *
+      *    HINTERLASSEN - VORHANDENE ZEILEN DIESES MONATS WERDEN UEBER *
+      *    DIE ARBEITSDATEI LEISTAW AUSGESONDERT, BEVOR DER LAUF SEINE *
+      *    EIGENEN (EXTEND-) ZEILEN ANHAENGT.                          *
+      *****************************************************************
+       P00 SECTION.
+       P00A.
+           OPEN   INPUT  LEISTAH.
+           IF     NOT    STATUS-OK
+                  GO TO P00Z.
+           OPEN   OUTPUT LEISTAW.
+       P00B.
+           READ   LEISTAH AT END                       GO TO P00C.
+           IF     STAHDATUM NOT = WSDATNUM
+                  WRITE STAWSATZ FROM STAHSATZ
+           END-IF.
+           GO TO P00B.
+       P00C.
+           CLOSE  LEISTAH LEISTAW.
+
+           OPEN   OUTPUT LEISTAH.
+           OPEN   INPUT  LEISTAW.
+       P00D.
+           READ   LEISTAW AT END                       GO TO P00E.
+           WRITE  STAHSATZ FROM STAWSATZ.
+           GO TO P00D.
+       P00E.
+           CLOSE  LEISTAH LEISTAW.
+       P00Z.
+           EXIT.
+      *****************************************************************
+      *    V00    VERWALTUNGSSTELLEN-TABELLE AUS VWSMAP LADEN          *
+      *****************************************************************
+       V00 SECTION.
+       V00A.
+           OPEN   INPUT VWSMAP.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN VWSMAP - ABBRECHEN **'
+                  GO TO A99.
+       V00B.
+           READ   VWSMAP AT END                       GO TO V00Z.
+           IF     VWSTKNT       NOT  LESS 20
+                  DISPLAY '** WARNUNG: VWSMAP MEHR ALS 20 VERWALTUNGS'
+                          'STELLEN - ' VMKREIS ' IGNORIERT **'
+                  GO TO V00B.
+           ADD    1 TO VWSTKNT.
+           MOVE   VMKREIS       TO VTKREIS  (VWSTKNT).
+           MOVE   VMBEZTXT      TO VTBEZTXT (VWSTKNT).
+           GO TO V00B.
+       V00Z.
+           CLOSE  VWSMAP.
+      *****************************************************************
+      *    V01    KREIS (BEZVERW) AUF VWST ABBILDEN                   *
+      *    &----- TREFFER -> VWST = TABELLENPLATZ + 1 (1 = SONSTIGE)  *
+      *****************************************************************
+       V01 SECTION.
+       V01A.
+           PERFORM V01B VARYING VTX FROM 1 BY 1
+                                 UNTIL VTX GREATER VWSTKNT.
+           GO TO V01Z.
+       V01B.
+           IF     VTKREIS (VTX) = BEZVERW
+                  COMPUTE VWST = VTX + 1.
+       V01Z.
+           EXIT.
 
 -INC PDLEIB8                                                                   %
 -INC UPRO100X                                                                  %
