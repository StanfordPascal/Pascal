@@ -0,0 +1,362 @@
+
+PROCESS APOST,NOADV,NODYNAM,NOFLAGSTD,WORD(RWT)
+       ID DIVISION.
+      *----------------------------------------------------------------
+      * LEIX276   ARC=L001
+      *----------------------------------------------------------------
+      ******************************************************************
+      * -------------------------------------------------------------- *
+      *  L E I X 2 7 6         ** MONATSTREND NICHT AUSGEZAHLTER       *
+      *                           FAELLE JE VERWALTUNGSSTELLE          *
+      * -------------------------------------------------------------- *
+      *                           E I N G A B E ---------------------- *
+      *                           LEISTAH     : MONATSHISTORIE AUS     *
+      *                                         LEIX275 (LAUFEND       *
+      *                                         FORTGESCHRIEBEN)       *
+      *                                                                *
+      *                           A U S G A B E ---------------------- *
+      *                           LEITRND     : TREND-STATISTIK-DATEI  *
+      * -------------------------------------------------------------- *
+      *  NUR DIE SPALTE "ALLE" (STAHGRP = 1) AUS LEISTAH WIRD           *
+      *  AUSGEWERTET - DIE AUFTEILUNG NACH HERKUNFT/MANUELL BLEIBT      *
+      *  DER MONATSSTATISTIK (LEIAUS) VORBEHALTEN.                     *
+      * -------------------------------------------------------------- *
+      *  08/08/26 HM              ERSTELLUNG                           *
+      * -------------------------------------------------------------- *
+      ******************************************************************
+       PROGRAM-ID. LEIX276.
+       ENVIRONMENT   DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+-INC SPECNAME                                                                  %
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT LEISTAH ASSIGN TO    LEISTAH
+                          FILE STATUS  STATUS-BYTE.
+           SELECT SRTWK1  ASSIGN TO    SRTWK1.
+           SELECT LEISRTD ASSIGN TO    LEISRTD
+                          FILE STATUS  STATUS-BYTE.
+           SELECT SRTWK2  ASSIGN TO    SRTWK2.
+           SELECT LEIGESD ASSIGN TO    LEIGESD
+                          FILE STATUS  STATUS-BYTE.
+           SELECT LEITRND ASSIGN TO    LEITRND
+                          FILE STATUS  STATUS-BYTE.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    &----- MONATSHISTORIE JE GRPIDX/VWST (SATZAUFBAU MUSS MIT
+      *    &----- LEIX275-STAHSATZ UEBEREINSTIMMEN)
+      *
+       FD         LEISTAH
+                  RECORDING     F
+                  RECORD       40 CHARACTERS
+                  BLOCK       4000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         STAHSATZ.
+           05     STAHDATUM       PIC 9(4).
+           05     STAHGRP         PIC 9.
+           05     STAHVWS         PIC 9(2).
+           05     STAHBEZ         PIC X(9).
+           05     STAHERL         PIC S9(5)        COMP-3.
+           05     STAHFEL         PIC S9(5)        COMP-3.
+           05     STAHVBT         PIC S9(9)V99     COMP-3.
+           05     STAHRBT         PIC S9(9)V99     COMP-3.
+           05     STAHEBT         PIC S9(9)V99     COMP-3.
+      *
+      *    &----- SORTIERARBEITSDATEI 1: JE VWST CHRONOLOGISCH
+      *
+       SD         SRTWK1
+                  RECORD       27 CHARACTERS.
+       01         SRTSATZ1.
+           05     SRTVWS1         PIC 9(2).
+           05     SRTDAT1         PIC 9(4).
+           05     SRTBEZ1         PIC X(9).
+           05     SRTERL1         PIC S9(5)        COMP-3.
+           05     SRTFEL1         PIC S9(5)        COMP-3.
+           05     SRTVBT1         PIC S9(9)V99     COMP-3.
+
+       FD         LEISRTD
+                  RECORDING     F
+                  RECORD       27 CHARACTERS
+                  BLOCK       2700 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         TRDSATZ.
+           05     TRDVWS          PIC 9(2).
+           05     TRDDATUM        PIC 9(4).
+           05     TRDBEZ          PIC X(9).
+           05     TRDERL          PIC S9(5)        COMP-3.
+           05     TRDFEL          PIC S9(5)        COMP-3.
+           05     TRDVBT          PIC S9(9)V99     COMP-3.
+      *
+      *    &----- SORTIERARBEITSDATEI 2: GESAMT JE MONAT CHRONOLOGISCH
+      *
+       SD         SRTWK2
+                  RECORD       16 CHARACTERS.
+       01         SRTSATZ2.
+           05     SRTDAT2         PIC 9(4).
+           05     SRTERL2         PIC S9(5)        COMP-3.
+           05     SRTFEL2         PIC S9(5)        COMP-3.
+           05     SRTVBT2         PIC S9(9)V99     COMP-3.
+
+       FD         LEIGESD
+                  RECORDING     F
+                  RECORD       16 CHARACTERS
+                  BLOCK       1600 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         TRG2SATZ.
+           05     TRG2DAT         PIC 9(4).
+           05     TRG2ERL         PIC S9(5)        COMP-3.
+           05     TRG2FEL         PIC S9(5)        COMP-3.
+           05     TRG2VBT         PIC S9(9)V99     COMP-3.
+      *
+      *    &----- TREND-AUSGABE: JE ZEILE EIN MONAT, EIN WERT UND
+      *    &----- DIE DIFFERENZ ZUM VORMONAT DERSELBEN VWST/GESAMT
+      *
+       FD         LEITRND
+                  RECORDING     F
+                  RECORD       80 CHARACTERS
+                  BLOCK       8000 CHARACTERS
+                  LABEL RECORDS   STANDARD.
+       01         AUSGABE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01          POST.
+           05      POSTTXT1        PIC X(9).
+           05      POSTMON         PIC 9(4).
+           05      FILLER          PIC X.
+           05      POSTERL         PIC Z(6)-.
+           05      POSTFEL         PIC Z(6)-.
+           05      POSTVBT         PIC Z(7)9,99-.
+           05      POSTDERL        PIC Z(6)-.
+           05      POSTDFEL        PIC Z(6)-.
+           05      POSTDVBT        PIC Z(7)9,99-.
+
+       01          FILLER.
+           05      LDATEI1         PIC X            VALUE '0'.
+               88  LDATEI1-EOF                      VALUE '9'.
+           05      LDATEI2         PIC X            VALUE '0'.
+               88  LDATEI2-EOF                      VALUE '9'.
+           05      ERSTVWS-SW      PIC X            VALUE 'J'.
+               88  ERSTER-VWS-SATZ                  VALUE 'J'.
+           05      ERSTGES-SW      PIC X            VALUE 'J'.
+               88  ERSTER-GES-SATZ                  VALUE 'J'.
+           05      ERSTPOST-SW     PIC X            VALUE 'J'.
+               88  ERSTE-POST-ZEILE                 VALUE 'J'.
+           05      VORVWS          PIC 9(2)         VALUE ZERO.
+           05      VORDAT          PIC 9(4)         VALUE ZERO.
+           05      ALTERL          PIC S9(5)        COMP-3 VALUE ZERO.
+           05      ALTFEL          PIC S9(5)        COMP-3 VALUE ZERO.
+           05      ALTVBT          PIC S9(9)V99     COMP-3 VALUE ZERO.
+           05      GALTERL         PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GALTFEL         PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GALTVBT         PIC S9(9)V99     COMP-3 VALUE ZERO.
+           05      GESUMERL        PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GESUMFEL        PIC S9(5)        COMP-3 VALUE ZERO.
+           05      GESUMVBT        PIC S9(9)V99     COMP-3 VALUE ZERO.
+
+-INC U100C80                                                                   %
+-INC VSSTATUS                                                                  %
+-INC WSDATUM                                                                   %
+
+       PROCEDURE DIVISION.
+
+-INC PDDATUM                                                                   %
+
+           CALL  'UPRO100' USING U100SATZ.
+
+           OPEN   OUTPUT LEITRND.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEITRND - ABBRECHEN **'
+                  GO TO Z99.
+
+           PERFORM P10.
+           MOVE   ALL '-'       TO POST.
+           PERFORM WRT.
+           PERFORM P30.
+
+           CLOSE  LEITRND.
+           STOP   RUN.
+       Z99.
+           STOP   RUN.
+      *****************************************************************
+      *    P10    TREND JE VERWALTUNGSSTELLE (SORTIERT VWST/MONAT)    *
+      *****************************************************************
+       P10 SECTION.
+       P10A.
+           SORT   SRTWK1   ON ASCENDING KEY SRTVWS1 SRTDAT1
+                  INPUT PROCEDURE  P11
+                  GIVING LEISRTD.
+
+           OPEN   INPUT LEISRTD.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEISRTD - ABBRECHEN **'
+                  GO TO Z99.
+
+           PERFORM P12.
+
+           CLOSE  LEISRTD.
+       P10Z.
+           EXIT.
+      *****************************************************************
+      *    P11    LEISTAH LESEN, NUR GRPIDX=1 AN DEN SORT UEBERGEBEN  *
+      *****************************************************************
+       P11 SECTION.
+       P11A.
+           OPEN   INPUT LEISTAH.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEISTAH - ABBRECHEN **'
+                  GO TO Z99.
+       P11B.
+           READ   LEISTAH AT END                    GO TO P11Z.
+           IF     STAHGRP       NOT  =   1           GO TO P11B.
+
+           MOVE   STAHVWS         TO SRTVWS1.
+           MOVE   STAHDATUM       TO SRTDAT1.
+           MOVE   STAHBEZ         TO SRTBEZ1.
+           MOVE   STAHERL         TO SRTERL1.
+           MOVE   STAHFEL         TO SRTFEL1.
+           MOVE   STAHVBT         TO SRTVBT1.
+           RELEASE SRTSATZ1.
+           GO TO P11B.
+       P11Z.
+           CLOSE  LEISTAH.
+      *****************************************************************
+      *    P12    LEISRTD LESEN UND TREND JE VWST AUSGEBEN            *
+      *****************************************************************
+       P12 SECTION.
+       P12A.
+           READ   LEISRTD AT END                    GO TO P12Z.
+
+           IF     TRDVWS        NOT  =   VORVWS
+                  MOVE  'J'       TO ERSTVWS-SW
+                  MOVE  TRDVWS    TO VORVWS.
+
+           MOVE   TRDBEZ          TO POSTTXT1.
+           MOVE   TRDDATUM        TO POSTMON.
+           MOVE   TRDERL          TO POSTERL.
+           MOVE   TRDFEL          TO POSTFEL.
+           MOVE   TRDVBT          TO POSTVBT.
+
+           IF     ERSTER-VWS-SATZ
+                  MOVE ZERO        TO POSTDERL POSTDFEL POSTDVBT
+                  MOVE 'N'         TO ERSTVWS-SW
+           ELSE
+                  COMPUTE POSTDERL = TRDERL - ALTERL
+                  COMPUTE POSTDFEL = TRDFEL - ALTFEL
+                  COMPUTE POSTDVBT = TRDVBT - ALTVBT
+           END-IF.
+
+           MOVE   TRDERL          TO ALTERL.
+           MOVE   TRDFEL          TO ALTFEL.
+           MOVE   TRDVBT          TO ALTVBT.
+
+           PERFORM WRT.
+           GO TO P12A.
+       P12Z.
+           EXIT.
+      *****************************************************************
+      *    P30    TREND GESAMT JE MONAT (SORTIERT NUR NACH MONAT)     *
+      *****************************************************************
+       P30 SECTION.
+       P30A.
+           SORT   SRTWK2   ON ASCENDING KEY SRTDAT2
+                  INPUT PROCEDURE  P31
+                  GIVING LEIGESD.
+
+           OPEN   INPUT LEIGESD.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEIGESD - ABBRECHEN **'
+                  GO TO Z99.
+
+           PERFORM P32.
+
+           CLOSE  LEIGESD.
+       P30Z.
+           EXIT.
+      *****************************************************************
+      *    P31    LEISTAH LESEN, NUR GRPIDX=1 AN DEN SORT UEBERGEBEN  *
+      *****************************************************************
+       P31 SECTION.
+       P31A.
+           OPEN   INPUT LEISTAH.
+           IF     NOT   STATUS-OK
+                  STOP '** FEHLER OPEN LEISTAH - ABBRECHEN **'
+                  GO TO Z99.
+       P31B.
+           READ   LEISTAH AT END                    GO TO P31Z.
+           IF     STAHGRP       NOT  =   1           GO TO P31B.
+
+           MOVE   STAHDATUM       TO SRTDAT2.
+           MOVE   STAHERL         TO SRTERL2.
+           MOVE   STAHFEL         TO SRTFEL2.
+           MOVE   STAHVBT         TO SRTVBT2.
+           RELEASE SRTSATZ2.
+           GO TO P31B.
+       P31Z.
+           CLOSE  LEISTAH.
+      *****************************************************************
+      *    P32    LEIGESD LESEN UND JE MONAT AUFSUMMIEREN             *
+      *****************************************************************
+       P32 SECTION.
+       P32A.
+           READ   LEIGESD AT END
+                  PERFORM P33
+                  GO TO P32Z.
+
+           IF     ERSTER-GES-SATZ
+                  MOVE  TRG2DAT   TO VORDAT
+                  MOVE  'N'       TO ERSTGES-SW.
+
+           IF     TRG2DAT       NOT  =   VORDAT
+                  PERFORM P33
+                  MOVE ZERO       TO GESUMERL GESUMFEL GESUMVBT
+                  MOVE TRG2DAT    TO VORDAT
+           END-IF.
+
+           ADD    TRG2ERL         TO GESUMERL.
+           ADD    TRG2FEL         TO GESUMFEL.
+           ADD    TRG2VBT         TO GESUMVBT.
+           GO TO P32A.
+       P32Z.
+           EXIT.
+      *****************************************************************
+      *    P33    EINE GESAMT-ZEILE (VORDAT) SCHREIBEN                *
+      *****************************************************************
+       P33 SECTION.
+       P33A.
+           IF     ERSTER-GES-SATZ                    GO TO P33Z.
+
+           MOVE  'GESAMT---'    TO POSTTXT1.
+           MOVE   VORDAT        TO POSTMON.
+           MOVE   GESUMERL      TO POSTERL.
+           MOVE   GESUMFEL      TO POSTFEL.
+           MOVE   GESUMVBT      TO POSTVBT.
+
+           IF     ERSTE-POST-ZEILE
+                  MOVE ZERO        TO POSTDERL POSTDFEL POSTDVBT
+                  MOVE 'N'         TO ERSTPOST-SW
+           ELSE
+                  COMPUTE POSTDERL = GESUMERL - GALTERL
+                  COMPUTE POSTDFEL = GESUMFEL - GALTFEL
+                  COMPUTE POSTDVBT = GESUMVBT - GALTVBT
+           END-IF.
+
+           MOVE   GESUMERL      TO GALTERL.
+           MOVE   GESUMFEL      TO GALTFEL.
+           MOVE   GESUMVBT      TO GALTVBT.
+
+           PERFORM WRT.
+       P33Z.
+           EXIT.
+      *****************************************************************
+      *    WRT AUSGABESATZ SCHREIBEN                                  *
+      *****************************************************************
+       WRT SECTION.
+       WRTA.
+           WRITE AUSGABE FROM POST.
+       WRTZ.
+           EXIT.
+
+-INC UPRO100X                                                                  %
+       END PROGRAM LEIX276.
